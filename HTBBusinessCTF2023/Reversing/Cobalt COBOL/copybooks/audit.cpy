@@ -0,0 +1,12 @@
+      *> Audit trail record shared by CC (writer) and RC (reader/reconciler).
+       01 AUDIT-RECORD.
+           05 AUD-TIMESTAMP     PIC X(21).
+           05 AUD-RESULT        PIC X(4).
+           05 AUD-FW            PIC X(30).
+      *> Key ring used for this attempt, stored so RC (see req 005) can
+      *> re-derive DECODE's three R0 hash passes and confirm AUD-FW.
+           05 AUD-PWK           PIC 9(20).
+      *> Which row/column/box failed uniqueness on a FAIL result, e.g.
+      *> "ROW03", "COL12", "BOX04". Spaces when the result is PASS or the
+      *> board just came up short (not every cell filled).
+           05 AUD-DETAIL        PIC X(6).
