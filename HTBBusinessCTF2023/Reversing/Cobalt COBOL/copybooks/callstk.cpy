@@ -0,0 +1,7 @@
+      *> LIFO return-address stack backing the "X" (call) / "R" (return)
+      *> opcodes, so a nested subroutine call doesn't clobber its caller's
+      *> return address the way a single Q(9) register did.
+       01 CALL-STACK.
+           05 CS-PTR PIC 9(2) VALUE 0.
+           05 CS-ENTRY OCCURS 20 TIMES.
+               10 CS-RET-ADDR PIC 9(8).
