@@ -0,0 +1,26 @@
+      *> VM tape checkpoint/restart record. Mirrors the shape of F/A/PWK in
+      *> CC's WORKING-STORAGE so a mid-tape crash can be resumed without
+      *> re-keying the whole board.
+       01 CKPT-RECORD.
+           05 CKPT-BOARD-NO   PIC 9(6).
+           05 CKPT-P0         PIC 9(8).
+           05 CKPT-PKI        PIC 9(2).
+           05 CKPT-PWK.
+               10 CKPT-PK OCCURS 20 TIMES.
+                   15 CKPT-PKF PIC 9(1).
+           05 CKPT-F.
+               10 CKPT-R OCCURS 16 TIMES.
+                   15 CKPT-FC OCCURS 16 TIMES.
+                       20 CKPT-C PIC 9(1).
+           05 CKPT-A.
+               10 CKPT-AF OCCURS 16 TIMES.
+                   15 CKPT-AFF PIC 9(1).
+           05 CKPT-CALL-STACK.
+               10 CKPT-CS-PTR PIC 9(2).
+               10 CKPT-CS-ENTRY OCCURS 20 TIMES.
+                   15 CKPT-CS-RET-ADDR PIC 9(8).
+      *> Snapshot of the exact SOL-RECORD-IN the checkpoint was taken
+      *> against, so a resume can confirm the board at this ordinal in
+      *> today's CCSOLIN.DAT is the same board the checkpoint belongs to
+      *> and not just a same-numbered board from a different batch.
+           05 CKPT-SOL-SNAPSHOT PIC X(256).
