@@ -0,0 +1,5 @@
+      *> Puzzle grid dimension config record, read from CCGRID.CFG. Lets ops
+      *> point CC at a 4x4 practice board or (tape/cell width permitting) a
+      *> larger variant without a recompile. Value is bounded to MAX-GRID.
+       01 GRID-CONFIG.
+           05 GRID-SIZE PIC 9(2).
