@@ -0,0 +1,8 @@
+      *> Per-board VM performance record, written to CCPERF.LOG so ops can
+      *> tell whether a board is taking an unusual number of cycles without
+      *> guessing from wall-clock alone (see req 009).
+       01 PERF-RECORD.
+           05 PERF-TIMESTAMP    PIC X(21).
+           05 PERF-BOARD-NO     PIC 9(6).
+           05 PERF-CYCLES       PIC 9(9).
+           05 PERF-ELAPSED-CS   PIC 9(9).
