@@ -2,46 +2,117 @@ IDENTIFICATION DIVISION.
     PROGRAM-ID. CC.
 
 
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT SOL-FILE ASSIGN TO "CCSOLIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SOL-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "CCAUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUD-STATUS.
+
+            SELECT CKPT-FILE ASSIGN TO CKPT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CKPT-STATUS.
+
+            SELECT GRID-FILE ASSIGN TO "CCGRID.CFG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS GRID-STATUS.
+
+            SELECT PROG-FILE ASSIGN TO "CCPROG.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PROG-STATUS.
+
+            SELECT PERF-FILE ASSIGN TO "CCPERF.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PERF-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+        FD SOL-FILE.
+            01 SOL-RECORD-IN.
+                05 SOL-CELL PIC 9(1) OCCURS 256 TIMES.
+
+        FD AUDIT-FILE.
+            COPY "audit.cpy".
+
+        FD CKPT-FILE.
+            COPY "ckpt.cpy".
+
+        FD GRID-FILE.
+            COPY "gridcfg.cpy".
+
+        FD PROG-FILE.
+            01 PROG-RECORD PIC X(1548).
+
+        FD PERF-FILE.
+            COPY "perf.cpy".
+
     WORKING-STORAGE SECTION.
+        01 SOL-STATUS PIC X(2) VALUE "00".
+        01 SOL-EOF PIC X(1) VALUE "N".
+        01 SOL-IX PIC 9(3) VALUE 1.
+
+        01 AUD-STATUS PIC X(2) VALUE "00".
+
+        01 PROG-STATUS PIC X(2) VALUE "00".
+
+        01 PERF-STATUS PIC X(2) VALUE "00".
+        01 VM-CYCLES PIC 9(9) VALUE 0.
+        01 PERF-TS-IN PIC X(21).
+        01 PERF-CS-OUT PIC 9(9).
+        01 PERF-START-CS PIC 9(9).
+        01 PERF-END-CS PIC 9(9).
+        01 PERF-TEMP-H PIC 9(2).
+        01 PERF-TEMP-M PIC 9(2).
+        01 PERF-TEMP-S PIC 9(2).
+        01 PERF-TEMP-SS PIC 9(2).
+
+        01 CKPT-STATUS PIC X(2) VALUE "00".
+        01 CKPT-BOARD-CTR PIC 9(6) VALUE 0.
+        01 CKPT-RESUME-NO PIC 9(6) VALUE 0.
+        01 CKPT-RESUMING PIC X(1) VALUE "N".
+        01 CKPT-FILENAME PIC X(20) VALUE SPACES.
+      *> Whether CKPT-SAVE actually wrote a checkpoint file for the board
+      *> currently in RUN-BOARD-TAIL. A tape with no "Y" opcodes never
+      *> checkpoints, so the end-of-board cleanup delete must not assume
+      *> one exists.
+        01 CKPT-WRITTEN PIC X(1) VALUE "N".
+
+        01 OPERATOR-ID PIC X(8) VALUE SPACES.
+
+        01 GRID-STATUS PIC X(2) VALUE "00".
+        01 MAX-GRID PIC 9(2) VALUE 16.
+        01 GRID-SIZE-WS PIC 9(2) VALUE 9.
+
+        01 VIOL-FOUND PIC X(1) VALUE "N".
+        01 VIOL-KIND PIC X(3) VALUE SPACES.
+        01 VIOL-INDEX PIC 9(2) VALUE 0.
+        01 VLD-BOXSZ PIC 9(2) VALUE 3.
+        01 VLD-R PIC 9(2).
+        01 VLD-C PIC 9(2).
+        01 VLD-BR PIC 9(2).
+        01 VLD-BC PIC 9(2).
+        01 VLD-BOX PIC 9(2).
+        01 VLD-DIGIT PIC 9(2).
+        01 VLD-SEEN PIC 9(1) OCCURS 16 TIMES.
+
+        COPY "callstk.cpy".
+
         01 F.
-            05 R OCCURS 9 TIMES.
-                10 FC OCCURS 9 TIMES.
+            05 R OCCURS 16 TIMES.
+                10 FC OCCURS 16 TIMES.
                     15 C PIC 9(1).
 
         01 A.
-            05 AF OCCURS 9 TIMES INDEXED BY FIN.
+            05 AF OCCURS 16 TIMES INDEXED BY FIN.
                 10 AFF PIC 9(1).
 
         01 T PIC 9(1).
         01 I PIC 9(3).
-        01 P PIC X(1548) VALUE
-            "K36_B}8963AC 7EHC_IMGDMRKHQWOLU}SPY4WT09{X552}9 63BD 7FIC_JNG"&
-            "DNSKHRXOLV0SPZ5WT21{X662} _63CE 7GJC_KOGDOTKHSYOLW1SP}ZWT32{X"&
-            "772}_A63DF 7HKC_LPGDPUKHTZOLYVSP0{WT43{X882}AB63EG 7ILC_MQGDQ"&
-            "VKHVROLZWSP1}WT54{X992}BC63FH 7JMC_NRGDSNKHWSOL{XSP20WT65{X  "&
-            "2}CD63GI 7KNC_PJGDTOKHXTOL}YSP31WT76{X__2}DE63HJ 7MFC_QKGDUPK"&
-            "HYUOL0ZSP42WT87{XAA2}EF6SL5CDP9GITBKNXFOS}JSX3NW07R{5_V2 DZ6D"&
-            "HKRK4CCO8GHSAKMWEOR{ISW2MW}6Q{4 U29CY6CGJQJ3CBN7GGR_KLVDOQZHS"&
-            "V1LW{5P{39T28BX6BFIPI2CAM6GFQ KKUCOPYGSU0KWZ4O{28S27AW6AEHOH1"&
-            "C_L5GEP9KJTBOOXFST}JWY3N{17R26_V6_DGNG0C K4GDO8KISAONWESS{IWX"&
-            "2M{06Q25 U6 CFMF}C9J3GCN7KHR_OMVDSRZHWW1L{}5P249T69BELE{C8I2G"&
-            "BM6KGQ OLUCSQYGWV0K{{4O238S68ADKDZC7H1GAL5KFP9OKTBSPXFWU}J{Z3"&
-            "N227R67_CJCY56G0  K4DCO8IGSANKWESO{IXS2M0W6Q5{ BIBX46F}9 J3CC"&
-            "N7HGR_MKVDROZHWS1L}W5P4{9AHAW36E{8 I2BCM6GGQ LKUCQOYGVS0K{W4O"&
-            "3{8_G_V26DZ7 H1ACL5FGP9KKTBPOXFUS}JZW3N2{7 F U16CY6 G0_CK4EGO"&
-            "8JKSAOOWETS{IYW2M1{69E9T06BX5 F} CJ3DGN7IKR_NOVDSSZHXW1L0{58D"&
-            "8S}6AW4 E{9CI2CGM6HKQ MOUCRSYGWW0K}{47C7R{6_V3 DZ8CH1BGL5GKP9"&
-            "LOTBQSXFVW}J{{36B6QZ6 U2 CY7CG0AGK4FKO8KOSAPSWEUW{IZ{25A5PYZ9"&
-            "T02BX47F}99J3BCN7FHR_KJVDOOZHST14_4OX}8S}4AW39E{8_I2AEM6EJQ J"&
-            "LUCNQYGRV03 3NW17R{6_V2_DZ7BH1_GL5DLP9INTBMSXFQX}292MYW6Q0} U"&
-            "44CY96G0B_K4FEO8KGSAOLWESQ{181LXY5P}19T36BX88F}ABJ3EGN7JIR_NN"&
-            "VDRSZ070KW{4O{38S28AW7 E{_DI2DIM6IKQ MPUCQUY}6}JYT3N0Y7R41_V9"&
-            "3DZB8H1FBL5KDP9OITBSNX{5{IXV2M}{6Q33 U85CYA G0EDK4JFO8NKSARPW"&
-            "Z4ZHWX1L{05P259T77BX_AF}DFJ3IHN7MMR_QRVYAGOPTVY}WW}2R{Z4}292 "&
-            "850  EGDBHCIN_KNRJPPMOOSKWSUXV140}{V657 5867FD4GFDCLEGPKPDSUM"&
-            "TRRXWSXO21{ZZ3}692}AB28 5CE8JG_GNCNKFPSIOTLZTOZ1R0}U05X9 {A91"&
-            "AB4AC7HE HNBJJEQQGMNOV}".
+        01 P PIC X(1548).
 
         01 PB PIC X(11).
         01 P0 PIC 9(8) VALUE 1.
@@ -72,19 +143,342 @@ DATA DIVISION.
 
 
 PROCEDURE DIVISION.
-    INITIALIZE T
-    INITIALIZE F
+    PERFORM OPERATOR-LOAD
+    PERFORM PROG-LOAD
+    PERFORM GRID-LOAD
+    PERFORM CKPT-LOAD
+
+    OPEN INPUT SOL-FILE
+    IF SOL-STATUS IS NOT EQUAL TO "00"
+        DISPLAY "CCSOLIN.DAT NOT FOUND"
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND AUDIT-FILE
+    IF AUD-STATUS IS EQUAL TO "35" THEN
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
 
-    PERFORM VM WITH TEST AFTER UNTIL PS EQUALS 1
-    IF T IS ZERO THEN
-        PERFORM DECODE
-    ELSE
+    OPEN EXTEND PERF-FILE
+    IF PERF-STATUS IS EQUAL TO "35" THEN
+        OPEN OUTPUT PERF-FILE
+    END-IF
+
+    PERFORM RUN-BATCH
+
+    IF CKPT-RESUMING IS EQUAL TO "Y"
         DISPLAY
-            "WRONG"
+            "CHECKPOINT BOARD " CKPT-RESUME-NO
+            " NOT FOUND IN CCSOLIN.DAT - REPROCESSING BATCH FROM START"
         END-DISPLAY
+        CALL "CBL_DELETE_FILE" USING CKPT-FILENAME
+        CLOSE SOL-FILE
+        OPEN INPUT SOL-FILE
+        MOVE "N" TO SOL-EOF
+        MOVE 0 TO CKPT-BOARD-CTR
+        MOVE "N" TO CKPT-RESUMING
+        PERFORM RUN-BATCH
     END-IF
+
+    CLOSE SOL-FILE
+    CLOSE AUDIT-FILE
+    CLOSE PERF-FILE
     STOP RUN.
 
+    RUN-BATCH.
+        PERFORM UNTIL SOL-EOF IS EQUAL TO "Y"
+            READ SOL-FILE
+                AT END
+                    MOVE "Y" TO SOL-EOF
+                NOT AT END
+                    ADD 1 TO CKPT-BOARD-CTR
+                    IF CKPT-RESUMING IS EQUAL TO "Y"
+                        AND CKPT-BOARD-CTR IS LESS THAN CKPT-RESUME-NO
+                            CONTINUE
+                    ELSE
+                        IF CKPT-RESUMING IS EQUAL TO "Y"
+                            AND CKPT-BOARD-CTR IS EQUAL TO CKPT-RESUME-NO
+                                IF SOL-RECORD-IN IS EQUAL TO CKPT-SOL-SNAPSHOT
+                                    PERFORM RUN-BOARD-RESUME
+                                ELSE
+                                    DISPLAY
+                                        "CHECKPOINT DOES NOT MATCH BOARD "
+                                        CKPT-BOARD-CTR
+                                        " - REPROCESSING FRESH"
+                                    END-DISPLAY
+                                    PERFORM RUN-BOARD
+                                END-IF
+                                MOVE "N" TO CKPT-RESUMING
+                        ELSE
+                            PERFORM RUN-BOARD
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM.
+
+    RUN-BOARD.
+        INITIALIZE T
+        INITIALIZE F
+        INITIALIZE A
+        INITIALIZE PWK
+        INITIALIZE CALL-STACK
+        MOVE 1 TO SOL-IX
+        MOVE 1 TO P0
+        MOVE 1 TO PKI
+        MOVE 0 TO PS
+        MOVE "N" TO CKPT-WRITTEN
+        PERFORM RUN-BOARD-TAIL.
+
+    RUN-BOARD-RESUME.
+        MOVE 0 TO T
+        MOVE CKPT-P0 TO P0
+        MOVE CKPT-PKI TO PKI
+        MOVE CKPT-PWK TO PWK
+        MOVE CKPT-F TO F
+        MOVE CKPT-A TO A
+        MOVE CKPT-CALL-STACK TO CALL-STACK
+        MOVE PKI TO SOL-IX
+        MOVE 0 TO PS
+        MOVE "Y" TO CKPT-WRITTEN
+        PERFORM RUN-BOARD-TAIL.
+
+    RUN-BOARD-TAIL.
+        MOVE 0 TO VM-CYCLES
+        MOVE FUNCTION CURRENT-DATE TO PERF-TS-IN
+        PERFORM PERF-TS-TO-CS
+        MOVE PERF-CS-OUT TO PERF-START-CS
+
+        PERFORM VM WITH TEST AFTER UNTIL PS EQUALS 1
+
+        MOVE FUNCTION CURRENT-DATE TO PERF-TS-IN
+        PERFORM PERF-TS-TO-CS
+        MOVE PERF-CS-OUT TO PERF-END-CS
+        IF PERF-END-CS IS LESS THAN PERF-START-CS
+            COMPUTE PERF-ELAPSED-CS =
+                PERF-END-CS - PERF-START-CS + 8640000
+        ELSE
+            COMPUTE PERF-ELAPSED-CS = PERF-END-CS - PERF-START-CS
+        END-IF
+        MOVE CKPT-BOARD-CTR TO PERF-BOARD-NO
+        MOVE VM-CYCLES TO PERF-CYCLES
+        MOVE PERF-TS-IN TO PERF-TIMESTAMP
+        WRITE PERF-RECORD
+
+        MOVE PWK TO AUD-PWK
+        MOVE SPACES TO AUD-DETAIL
+        IF T IS ZERO THEN
+            PERFORM DECODE
+            MOVE "PASS" TO AUD-RESULT
+            MOVE FW TO AUD-FW
+        ELSE
+            PERFORM VALIDATE-GRID
+            IF VIOL-FOUND IS EQUAL TO "Y"
+                STRING
+                    VIOL-KIND DELIMITED BY SPACE
+                    VIOL-INDEX DELIMITED BY SIZE
+                    INTO AUD-DETAIL
+                END-STRING
+                DISPLAY
+                    "WRONG " VIOL-KIND " " VIOL-INDEX
+                END-DISPLAY
+            ELSE
+                DISPLAY
+                    "WRONG"
+                END-DISPLAY
+            END-IF
+            MOVE "FAIL" TO AUD-RESULT
+            MOVE SPACES TO AUD-FW
+        END-IF
+        MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+        WRITE AUDIT-RECORD
+
+        IF CKPT-WRITTEN IS EQUAL TO "Y"
+            CALL "CBL_DELETE_FILE" USING CKPT-FILENAME
+        END-IF.
+
+    VALIDATE-GRID.
+        MOVE "N" TO VIOL-FOUND
+        MOVE SPACES TO VIOL-KIND
+        MOVE 0 TO VIOL-INDEX
+        COMPUTE VLD-BOXSZ = FUNCTION INTEGER(FUNCTION SQRT(GRID-SIZE-WS))
+        IF VLD-BOXSZ IS LESS THAN 1
+            MOVE 1 TO VLD-BOXSZ
+        END-IF
+        PERFORM CHECK-ROWS
+        IF VIOL-FOUND IS NOT EQUAL TO "Y"
+            PERFORM CHECK-COLS
+        END-IF
+        IF VIOL-FOUND IS NOT EQUAL TO "Y"
+            PERFORM CHECK-BOXES
+        END-IF.
+
+    CHECK-ROWS.
+        PERFORM VARYING VLD-R FROM 1 BY 1
+            UNTIL VLD-R IS GREATER THAN GRID-SIZE-WS
+                OR VIOL-FOUND IS EQUAL TO "Y"
+            PERFORM INIT-SEEN
+            PERFORM VARYING VLD-C FROM 1 BY 1
+                UNTIL VLD-C IS GREATER THAN GRID-SIZE-WS
+                MOVE C(VLD-R, VLD-C) TO VLD-DIGIT
+                IF VLD-DIGIT IS GREATER THAN ZERO
+                    IF VLD-SEEN(VLD-DIGIT) IS EQUAL TO 1
+                        MOVE "Y" TO VIOL-FOUND
+                        MOVE "ROW" TO VIOL-KIND
+                        MOVE VLD-R TO VIOL-INDEX
+                    ELSE
+                        MOVE 1 TO VLD-SEEN(VLD-DIGIT)
+                    END-IF
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+    CHECK-COLS.
+        PERFORM VARYING VLD-C FROM 1 BY 1
+            UNTIL VLD-C IS GREATER THAN GRID-SIZE-WS
+                OR VIOL-FOUND IS EQUAL TO "Y"
+            PERFORM INIT-SEEN
+            PERFORM VARYING VLD-R FROM 1 BY 1
+                UNTIL VLD-R IS GREATER THAN GRID-SIZE-WS
+                MOVE C(VLD-R, VLD-C) TO VLD-DIGIT
+                IF VLD-DIGIT IS GREATER THAN ZERO
+                    IF VLD-SEEN(VLD-DIGIT) IS EQUAL TO 1
+                        MOVE "Y" TO VIOL-FOUND
+                        MOVE "COL" TO VIOL-KIND
+                        MOVE VLD-C TO VIOL-INDEX
+                    ELSE
+                        MOVE 1 TO VLD-SEEN(VLD-DIGIT)
+                    END-IF
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+    CHECK-BOXES.
+        MOVE 0 TO VLD-BOX
+        PERFORM VARYING VLD-BR FROM 1 BY VLD-BOXSZ
+            UNTIL VLD-BR IS GREATER THAN GRID-SIZE-WS
+                OR VIOL-FOUND IS EQUAL TO "Y"
+            PERFORM VARYING VLD-BC FROM 1 BY VLD-BOXSZ
+                UNTIL VLD-BC IS GREATER THAN GRID-SIZE-WS
+                    OR VIOL-FOUND IS EQUAL TO "Y"
+                ADD 1 TO VLD-BOX
+                PERFORM INIT-SEEN
+                PERFORM VARYING VLD-R FROM VLD-BR BY 1
+                    UNTIL VLD-R IS GREATER THAN VLD-BR + VLD-BOXSZ - 1
+                    PERFORM VARYING VLD-C FROM VLD-BC BY 1
+                        UNTIL VLD-C IS GREATER THAN VLD-BC + VLD-BOXSZ - 1
+                        MOVE C(VLD-R, VLD-C) TO VLD-DIGIT
+                        IF VLD-DIGIT IS GREATER THAN ZERO
+                            IF VLD-SEEN(VLD-DIGIT) IS EQUAL TO 1
+                                MOVE "Y" TO VIOL-FOUND
+                                MOVE "BOX" TO VIOL-KIND
+                                MOVE VLD-BOX TO VIOL-INDEX
+                            ELSE
+                                MOVE 1 TO VLD-SEEN(VLD-DIGIT)
+                            END-IF
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+            END-PERFORM
+        END-PERFORM.
+
+    INIT-SEEN.
+        PERFORM VARYING VLD-DIGIT FROM 1 BY 1 UNTIL VLD-DIGIT > MAX-GRID
+            MOVE 0 TO VLD-SEEN(VLD-DIGIT)
+        END-PERFORM.
+
+    STACK-PUSH.
+        IF CS-PTR IS GREATER THAN OR EQUAL TO 20
+            DISPLAY "CALL STACK OVERFLOW"
+            STOP RUN
+        END-IF
+        ADD 1 TO CS-PTR
+        MOVE P0 TO CS-RET-ADDR(CS-PTR).
+
+    STACK-POP.
+        IF CS-PTR IS GREATER THAN ZERO
+            MOVE CS-RET-ADDR(CS-PTR) TO P0
+            SUBTRACT 1 FROM CS-PTR
+        ELSE
+            DISPLAY "RETURN WITH EMPTY CALL STACK"
+            STOP RUN
+        END-IF.
+
+    OPERATOR-LOAD.
+        MOVE SPACES TO OPERATOR-ID
+        ACCEPT OPERATOR-ID FROM ENVIRONMENT "CC_OPERATOR"
+        IF OPERATOR-ID IS EQUAL TO SPACES
+            MOVE "DEFAULT" TO OPERATOR-ID
+        END-IF
+        MOVE SPACES TO CKPT-FILENAME
+        STRING
+            "CCCKPT-" DELIMITED BY SIZE
+            FUNCTION TRIM(OPERATOR-ID) DELIMITED BY SIZE
+            ".DAT" DELIMITED BY SIZE
+            INTO CKPT-FILENAME
+        END-STRING.
+
+    PROG-LOAD.
+        OPEN INPUT PROG-FILE
+        IF PROG-STATUS IS NOT EQUAL TO "00"
+            DISPLAY "CCPROG.DAT NOT FOUND"
+            STOP RUN
+        END-IF
+        READ PROG-FILE
+            AT END
+                DISPLAY "CCPROG.DAT EMPTY"
+                STOP RUN
+            NOT AT END
+                MOVE PROG-RECORD TO P
+        END-READ
+        CLOSE PROG-FILE.
+
+    GRID-LOAD.
+        MOVE 9 TO GRID-SIZE-WS
+        OPEN INPUT GRID-FILE
+        IF GRID-STATUS IS EQUAL TO "00"
+            READ GRID-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF GRID-SIZE IS GREATER THAN ZERO
+                        AND GRID-SIZE IS NOT GREATER THAN MAX-GRID
+                            MOVE GRID-SIZE TO GRID-SIZE-WS
+                    END-IF
+            END-READ
+            CLOSE GRID-FILE
+        END-IF.
+
+    CKPT-LOAD.
+        OPEN INPUT CKPT-FILE
+        IF CKPT-STATUS IS EQUAL TO "00"
+            READ CKPT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    MOVE CKPT-BOARD-NO TO CKPT-RESUME-NO
+                    MOVE "Y" TO CKPT-RESUMING
+            END-READ
+            CLOSE CKPT-FILE
+        END-IF.
+
+    CKPT-SAVE.
+        MOVE CKPT-BOARD-CTR TO CKPT-BOARD-NO
+        MOVE P0 TO CKPT-P0
+        MOVE PKI TO CKPT-PKI
+        MOVE PWK TO CKPT-PWK
+        MOVE F TO CKPT-F
+        MOVE A TO CKPT-A
+        MOVE CALL-STACK TO CKPT-CALL-STACK
+        MOVE SOL-RECORD-IN TO CKPT-SOL-SNAPSHOT
+        OPEN OUTPUT CKPT-FILE
+        IF CKPT-STATUS IS NOT EQUAL TO "00"
+            DISPLAY "CCCKPT WRITE FAILED - CANNOT CHECKPOINT"
+            STOP RUN
+        END-IF
+        WRITE CKPT-RECORD
+        CLOSE CKPT-FILE
+        MOVE "Y" TO CKPT-WRITTEN.
+
     CONV.
         MOVE 5 TO RI
         PERFORM 10 TIMES
@@ -116,7 +510,17 @@ PROCEDURE DIVISION.
         PERFORM CONV
         DISPLAY FW.
     
+    PERF-TS-TO-CS.
+        MOVE PERF-TS-IN(9:2) TO PERF-TEMP-H
+        MOVE PERF-TS-IN(11:2) TO PERF-TEMP-M
+        MOVE PERF-TS-IN(13:2) TO PERF-TEMP-S
+        MOVE PERF-TS-IN(15:2) TO PERF-TEMP-SS
+        COMPUTE PERF-CS-OUT =
+            ((PERF-TEMP-H * 3600) + (PERF-TEMP-M * 60) + PERF-TEMP-S) * 100
+            + PERF-TEMP-SS.
+
     VM.
+        ADD 1 TO VM-CYCLES
         MOVE P(P0:11) TO PB
         INITIALIZE Q(1)
         PERFORM 11 TIMES
@@ -140,11 +544,11 @@ PROCEDURE DIVISION.
                 ADD 5 TO P0
                 ADD Q(1) TO P0
             WHEN "R"
-                MOVE Q(9) TO P0
+                PERFORM STACK-POP
             WHEN "X"
                 MOVE PB(2:4) TO Q(1)
                 ADD 5 TO P0
-                MOVE P0 TO Q(9)
+                PERFORM STACK-PUSH
                 MOVE Q(1) TO P0
             WHEN "I"
                 EVALUATE PB(2:1)
@@ -163,13 +567,13 @@ PROCEDURE DIVISION.
             WHEN "Y"
                 MOVE PB(2:1) TO Q(1)
                 MOVE PB(3:1) TO Q(2)
-                ADD 3 TO P0  
-                ACCEPT
-                    PR(1)
-                END-ACCEPT
+                ADD 3 TO P0
+                MOVE SOL-CELL(SOL-IX) TO PR(1)
+                ADD 1 TO SOL-IX
                 MOVE PR(1) TO PK(PKI)
                 ADD 1 TO PKI
                 MOVE PR(1) TO C(Q(2), Q(1))
+                PERFORM CKPT-SAVE
             WHEN "Z"
                 ADD 1 TO P0
                 IF PR(1) IS EQUAL TO ZERO THEN
@@ -180,11 +584,11 @@ PROCEDURE DIVISION.
                 MOVE 1 TO AFF(PR(1))
             WHEN "C"
                 ADD 1 TO P0
-                INITIALIZE FIN
-                SEARCH AF
-                    WHEN AF(FIN) = ZERO
+                PERFORM VARYING FIN FROM 1 BY 1 UNTIL FIN > GRID-SIZE-WS
+                    IF AF(FIN) IS EQUAL TO ZERO
                         MOVE 1 TO T
-                END-SEARCH
+                    END-IF
+                END-PERFORM
             WHEN "_"
                 MOVE 1 TO PS
             WHEN OTHER
