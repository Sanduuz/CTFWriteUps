@@ -0,0 +1,137 @@
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. RC.
+
+
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AUDIT-FILE ASSIGN TO "CCAUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUD-STATUS.
+
+            SELECT RECON-FILE ASSIGN TO "CCRECON.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS REC-STATUS.
+
+
+DATA DIVISION.
+    FILE SECTION.
+        FD AUDIT-FILE.
+            COPY "audit.cpy".
+
+        FD RECON-FILE.
+            01 RECON-LINE PIC X(140).
+
+    WORKING-STORAGE SECTION.
+        01 AUD-STATUS PIC X(2) VALUE "00".
+        01 AUD-EOF PIC X(1) VALUE "N".
+        01 REC-STATUS PIC X(2) VALUE "00".
+
+        01 REC-CHECKED PIC 9(6) VALUE 0.
+        01 REC-MISMATCH PIC 9(6) VALUE 0.
+
+        01 R0 PIC 9(24).
+        01 R1 PIC 9(20).
+        01 RI PIC 9(2).
+        01 RC PIC X(1).
+        01 FI PIC 9(2).
+        01 RCS PIC X(40) VALUE " _ABCDEFGHIJKLMNOPQRSTUVWXYZ{}0123456789".
+
+        01 FW.
+            05 FL OCCURS 30 TIMES.
+                10 FC PIC X(1).
+
+        01 FW-CHECK PIC X(30).
+
+
+PROCEDURE DIVISION.
+    OPEN INPUT AUDIT-FILE
+    IF AUD-STATUS IS NOT EQUAL TO "00"
+        DISPLAY "CCAUDIT.LOG NOT FOUND"
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT RECON-FILE
+    IF REC-STATUS IS NOT EQUAL TO "00"
+        DISPLAY "CCRECON.LOG OPEN FAILED"
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL AUD-EOF IS EQUAL TO "Y"
+        READ AUDIT-FILE
+            AT END
+                MOVE "Y" TO AUD-EOF
+            NOT AT END
+                PERFORM RECONCILE-RECORD
+        END-READ
+    END-PERFORM
+
+    MOVE SPACES TO RECON-LINE
+    STRING
+        "SUMMARY CHECKED=" DELIMITED BY SIZE
+        REC-CHECKED DELIMITED BY SIZE
+        " MISMATCHED=" DELIMITED BY SIZE
+        REC-MISMATCH DELIMITED BY SIZE
+        INTO RECON-LINE
+    END-STRING
+    WRITE RECON-LINE
+    DISPLAY RECON-LINE
+
+    CLOSE AUDIT-FILE
+    CLOSE RECON-FILE
+    STOP RUN.
+
+    RECONCILE-RECORD.
+        IF AUD-RESULT IS EQUAL TO "PASS" THEN
+            ADD 1 TO REC-CHECKED
+            PERFORM RE-DECODE
+            IF FW-CHECK IS NOT EQUAL TO AUD-FW THEN
+                ADD 1 TO REC-MISMATCH
+                PERFORM FLAG-MISMATCH
+            END-IF
+        END-IF.
+
+    FLAG-MISMATCH.
+        MOVE SPACES TO RECON-LINE
+        STRING
+            "MISMATCH " DELIMITED BY SIZE
+            AUD-TIMESTAMP DELIMITED BY SIZE
+            " STORED=" DELIMITED BY SIZE
+            AUD-FW DELIMITED BY SIZE
+            " EXPECTED=" DELIMITED BY SIZE
+            FW-CHECK DELIMITED BY SIZE
+            INTO RECON-LINE
+        END-STRING
+        WRITE RECON-LINE
+        DISPLAY RECON-LINE.
+
+    CONV.
+        MOVE 5 TO RI
+        PERFORM 10 TIMES
+            COMPUTE
+                R1 = FUNCTION MOD (R0(RI:2) 40) + 1
+            END-COMPUTE
+            MOVE RCS(R1:1) TO RC
+            MOVE RCS(R1:1) TO FL(FI)
+            ADD 2 TO RI
+            ADD 1 TO FI
+        END-PERFORM.
+
+    RE-DECODE.
+        MOVE 1 TO FI
+        MOVE AUD-PWK TO R0(5:20)
+        COMPUTE
+            R0 = FUNCTION MOD (((519*R0) - 9524936758751936028873) 18446744073709551557)
+        END-COMPUTE
+        PERFORM CONV
+        MOVE AUD-PWK TO R0(5:20)
+        COMPUTE
+            R0 = FUNCTION MOD (((655*R0) - 5139944510939323535175) 18446744073709551557)
+        END-COMPUTE
+        PERFORM CONV
+        MOVE AUD-PWK TO R0(5:20)
+        COMPUTE
+            R0 = FUNCTION MOD(((301*R0) - 5165552119864536862147) 18446744073709551557)
+        END-COMPUTE
+        PERFORM CONV
+        MOVE FW TO FW-CHECK.
